@@ -0,0 +1,70 @@
+      ******************************************************************
+      * Copybook: PRVALDT
+      * Shared date-validation routine, COPYed into the PROCEDURE
+      * DIVISION of any program that needs to check a PIC 9(08)
+      * YYYYMMDD field before trusting it (year/month/day ranges and
+      * leap-year day-of-month). Caller sets WS-VALDT-DATA (WSVALDT.cpy)
+      * and PERFORMs 8000-VALIDA-DATA; result comes back in
+      * WS-VALDT-SW-VALIDA ('S' = valid, 'N' = invalid).
+      ******************************************************************
+       8000-VALIDA-DATA  SECTION.
+
+           MOVE  'S'                     TO  WS-VALDT-SW-VALIDA.
+           MOVE  WS-VALDT-DATA           TO  WS-VALDT-DATA-9.
+
+           IF  WS-VALDT-ANO  =  ZEROS  OR
+               WS-VALDT-MES  <   01     OR  WS-VALDT-MES  >  12  OR
+               WS-VALDT-DIA  <   01     OR  WS-VALDT-DIA  >  31
+               MOVE  'N'                 TO  WS-VALDT-SW-VALIDA
+           ELSE
+               PERFORM  8010-CALCULA-ULT-DIA-MES
+               IF  WS-VALDT-DIA  >  WS-VALDT-ULT-DIA-MES
+                   MOVE  'N'             TO  WS-VALDT-SW-VALIDA
+               END-IF
+           END-IF.
+
+       8000-99-VALIDA-DATA-FIM.
+           EXIT.
+
+       8010-CALCULA-ULT-DIA-MES  SECTION.
+
+           EVALUATE  WS-VALDT-MES
+               WHEN  01  WHEN  03  WHEN  05  WHEN  07
+               WHEN  08  WHEN  10  WHEN  12
+                   MOVE  31              TO  WS-VALDT-ULT-DIA-MES
+               WHEN  04  WHEN  06  WHEN  09  WHEN  11
+                   MOVE  30              TO  WS-VALDT-ULT-DIA-MES
+               WHEN  02
+                   PERFORM  8020-VERIFICA-BISSEXTO
+                   IF  WS-VALDT-SW-BISSEXTO = 'S'
+                       MOVE  29          TO  WS-VALDT-ULT-DIA-MES
+                   ELSE
+                       MOVE  28          TO  WS-VALDT-ULT-DIA-MES
+                   END-IF
+           END-EVALUATE.
+
+       8010-99-CALCULA-ULT-DIA-MES-FIM.
+           EXIT.
+
+       8020-VERIFICA-BISSEXTO  SECTION.
+
+           MOVE  'N'                     TO  WS-VALDT-SW-BISSEXTO.
+
+           DIVIDE  WS-VALDT-ANO  BY  4    GIVING  WS-VALDT-QUOCIENTE
+                                         REMAINDER  WS-VALDT-RESTO-04.
+           DIVIDE  WS-VALDT-ANO  BY  100  GIVING  WS-VALDT-QUOCIENTE
+                                         REMAINDER  WS-VALDT-RESTO-100.
+           DIVIDE  WS-VALDT-ANO  BY  400  GIVING  WS-VALDT-QUOCIENTE
+                                         REMAINDER  WS-VALDT-RESTO-400.
+
+           IF  WS-VALDT-RESTO-400  =  ZEROS
+               MOVE  'S'                 TO  WS-VALDT-SW-BISSEXTO
+           ELSE
+               IF  WS-VALDT-RESTO-04  =  ZEROS  AND
+                   WS-VALDT-RESTO-100  NOT =  ZEROS
+                   MOVE  'S'             TO  WS-VALDT-SW-BISSEXTO
+               END-IF
+           END-IF.
+
+       8020-99-VERIFICA-BISSEXTO-FIM.
+           EXIT.
