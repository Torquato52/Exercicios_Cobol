@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: WSVALDT
+      * Working-storage fields for the shared date-validation routine
+      * (see PRVALDT.cpy). Calling program sets WS-VALDT-DATA and
+      * PERFORMs 8000-VALIDA-DATA; WS-VALDT-SW-VALIDA comes back 'S'/'N'
+      ******************************************************************
+       01  WS-VALDT-DATA                  PIC 9(08)  VALUE ZEROS.
+       01  WS-VALDT-SW-VALIDA             PIC X(01)  VALUE 'S'.
+
+       01  WS-VALDT-DATA-9.
+           03  WS-VALDT-ANO               PIC 9(04).
+           03  WS-VALDT-MES               PIC 9(02).
+           03  WS-VALDT-DIA               PIC 9(02).
+
+       01  WS-VALDT-ULT-DIA-MES           PIC 9(02)  VALUE ZEROS.
+       01  WS-VALDT-SW-BISSEXTO           PIC X(01)  VALUE 'N'.
+
+       01  WS-VALDT-QUOCIENTE             PIC 9(06)  VALUE ZEROS.
+       01  WS-VALDT-RESTO-04              PIC 9(04)  VALUE ZEROS.
+       01  WS-VALDT-RESTO-100             PIC 9(04)  VALUE ZEROS.
+       01  WS-VALDT-RESTO-400             PIC 9(04)  VALUE ZEROS.
