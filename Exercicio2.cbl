@@ -18,6 +18,10 @@
            ASSIGN TO 'D:\ENTRA002.TXT'
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT PARAMUNIC
+           ASSIGN TO 'D:\PARAMUNIC.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT SAIDA002
            ASSIGN TO 'D:\SAIDA002.TXT'
            ORGANIZATION IS LINE SEQUENTIAL.
@@ -26,17 +30,58 @@
            ASSIGN TO 'D:\SAIDA003.TXT'
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT SAIDA004
+           ASSIGN TO 'D:\SAIDA004.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SAIDA005
+           ASSIGN TO 'D:\SAIDA005.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CTRLLOG
+           ASSIGN TO 'D:\CTRLLOG.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL CHECKPT
+           ASSIGN TO 'D:\CKPT002.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS WS-ST-CHECKPT.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ENTRA002.
        01  ENT02-REGISTRO                 PIC X(94).
 
+       FD  PARAMUNIC.
+       01  PARM-REGISTRO                  PIC X(21).
+
        FD  SAIDA002.
        01  SAI02-REGISTRO                 PIC X(94).
 
        FD  SAIDA003.
        01  SAI03-REGISTRO                 PIC X(94).
 
+       FD  SAIDA004.
+       01  SAI04-REGISTRO                 PIC X(94).
+
+       FD  SAIDA005.
+       01  SAI05-REGISTRO.
+           03  SAI05-DETALHE              PIC X(94).
+           03  SAI05-COD-MOTIVO           PIC 9(02).
+           03  SAI05-DESC-MOTIVO          PIC X(35).
+
+       FD  CTRLLOG.
+       COPY CTRLLOG.
+
+       FD  CHECKPT.
+       01  CKPT-REGISTRO.
+           03  CKPT-QT-PROCESSADOS        PIC 9(10).
+           03  CKPT-ULT-COD-CLIENTE       PIC 9(10).
+           03  CKPT-QT-GRAVS-SAIDA002     PIC 9(10).
+           03  CKPT-QT-GRAVS-SAIDA003     PIC 9(10).
+           03  CKPT-QT-GRAVS-SAIDA004     PIC 9(10).
+           03  CKPT-QT-GRAVS-SAIDA005     PIC 9(10).
+
        WORKING-STORAGE SECTION.
        01  WS-ARQ-ENTRA002.
            03  ARQ01-COD-CLIENTE          PIC 9(10).
@@ -46,12 +91,42 @@
            03  ARQ01-VAL-A-TRIB           PIC 9(13)V99.
            03  ARQ01-DAT-NOTA-SERV        PIC 9(08).
 
+       01  WS-REG-PARAMUNIC.
+           03  WS-PARM-COD-MUNIC          PIC 9(06).
+           03  WS-PARM-VLR-MINIMO         PIC 9(13)V99.
+
+       01  WS-TAB-PARAMUNIC.
+           03  WS-TAB-PARM-QTDE           PIC 9(04)  VALUE ZEROS.
+           03  WS-TAB-PARM-ITEM  OCCURS 50 TIMES.
+               05  WS-TAB-PARM-COD-MUNIC  PIC 9(06).
+               05  WS-TAB-PARM-VLR-MINIMO PIC 9(13)V99.
+
+       01  WS-QT-PARAMUNIC-EXCEDENTE      PIC 9(04)  VALUE ZEROS.
+       01  WS-IDX-PARM                    PIC 9(04)  VALUE ZEROS.
+       01  WS-SW-MUNIC-ACHADO             PIC X(01)  VALUE 'N'.
+       01  WS-VLR-MINIMO-MUNIC            PIC 9(13)V99 VALUE ZEROS.
 
        01  WS-FIM-ENTRA002                PIC X(01)  VALUE 'N'.
+       01  WS-FIM-PARAMUNIC               PIC X(01)  VALUE 'N'.
+
+       01  WS-ST-CHECKPT                  PIC X(02)  VALUE '00'.
+       01  WS-QT-REGS-PULAR               PIC 9(10)  VALUE ZEROS.
+       01  WS-IDX-PULA                    PIC 9(10)  VALUE ZEROS.
+       01  WS-CKPT-INTERVALO              PIC 9(10)  VALUE 1000.
+       01  WS-CKPT-QUOCIENTE               PIC 9(10)  VALUE ZEROS.
+       01  WS-CKPT-RESTO                   PIC 9(10)  VALUE ZEROS.
 
        01  WS-QT-LIDOS-ENTRA002           PIC 9(10)  VALUE ZEROS.
        01  WS-QT-GRAVS-SAIDA002           PIC 9(10)  VALUE ZEROS.
        01  WS-QT-GRAVS-SAIDA003           PIC 9(10)  VALUE ZEROS.
+       01  WS-QT-GRAVS-SAIDA004           PIC 9(10)  VALUE ZEROS.
+       01  WS-QT-GRAVS-SAIDA005           PIC 9(10)  VALUE ZEROS.
+
+       01  WS-SW-REG-VALIDO               PIC X(01)  VALUE 'S'.
+       01  WS-COD-MOTIVO-REJ              PIC 9(02)  VALUE ZEROS.
+       01  WS-DESC-MOTIVO-REJ             PIC X(35)  VALUE SPACES.
+
+       COPY WSVALDT.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -74,15 +149,102 @@
 
        200-00-INICIALIZA  SECTION.
 
-           OPEN INPUT  ENTRA002
-                OUTPUT SAIDA002
-                OUTPUT SAIDA003.
+           OPEN INPUT  ENTRA002.
+
+           PERFORM  250-00-CARREGA-PARAMUNIC.
+
+           PERFORM  270-00-RESTAURA-CHECKPOINT.
+
+           IF  WS-QT-REGS-PULAR  >  ZEROS
+               OPEN EXTEND  SAIDA002
+                            SAIDA003
+                            SAIDA004
+                            SAIDA005
+           ELSE
+               OPEN OUTPUT  SAIDA002
+                            SAIDA003
+                            SAIDA004
+                            SAIDA005
+           END-IF.
+
+           PERFORM  280-00-PULA-PROCESSADOS
+                   VARYING  WS-IDX-PULA  FROM  1  BY  1
+                   UNTIL    WS-IDX-PULA  >  WS-QT-REGS-PULAR  OR
+                            WS-FIM-ENTRA002 = 'S'.
 
            PERFORM  300-00-LER-ENTRA002.
 
        200-99-INICIALIZA-FIM.
            EXIT.
 
+       270-00-RESTAURA-CHECKPOINT  SECTION.
+
+           MOVE  ZEROS                   TO  WS-QT-REGS-PULAR.
+
+           OPEN INPUT  CHECKPT.
+
+           READ  CHECKPT
+                   AT END
+                       CONTINUE
+           END-READ.
+
+           IF  WS-ST-CHECKPT  =  '00'
+               MOVE  CKPT-QT-PROCESSADOS  TO  WS-QT-REGS-PULAR
+               MOVE  CKPT-QT-GRAVS-SAIDA002  TO  WS-QT-GRAVS-SAIDA002
+               MOVE  CKPT-QT-GRAVS-SAIDA003  TO  WS-QT-GRAVS-SAIDA003
+               MOVE  CKPT-QT-GRAVS-SAIDA004  TO  WS-QT-GRAVS-SAIDA004
+               MOVE  CKPT-QT-GRAVS-SAIDA005  TO  WS-QT-GRAVS-SAIDA005
+               DISPLAY  'RETOMANDO APOS O REGISTRO '
+                        WS-QT-REGS-PULAR
+           END-IF.
+
+           CLOSE  CHECKPT.
+
+       270-99-RESTAURA-CHECKPOINT-FIM.
+           EXIT.
+
+       280-00-PULA-PROCESSADOS  SECTION.
+
+           PERFORM  300-00-LER-ENTRA002.
+
+       280-99-PULA-PROCESSADOS-FIM.
+           EXIT.
+
+       250-00-CARREGA-PARAMUNIC  SECTION.
+
+           OPEN INPUT  PARAMUNIC.
+
+           PERFORM  260-00-LER-PARAMUNIC
+                   UNTIL  WS-FIM-PARAMUNIC = 'S'.
+
+           CLOSE  PARAMUNIC.
+
+       250-99-CARREGA-PARAMUNIC-FIM.
+           EXIT.
+
+       260-00-LER-PARAMUNIC  SECTION.
+
+           READ  PARAMUNIC  INTO  WS-REG-PARAMUNIC
+                   AT END
+                       MOVE 'S'          TO  WS-FIM-PARAMUNIC
+
+                   NOT END
+                       IF  WS-TAB-PARM-QTDE  <  50
+                           ADD  1  TO  WS-TAB-PARM-QTDE
+                           MOVE  WS-PARM-COD-MUNIC  TO
+                               WS-TAB-PARM-COD-MUNIC (WS-TAB-PARM-QTDE)
+                           MOVE  WS-PARM-VLR-MINIMO  TO
+                               WS-TAB-PARM-VLR-MINIMO (WS-TAB-PARM-QTDE)
+                       ELSE
+                           ADD  1  TO  WS-QT-PARAMUNIC-EXCEDENTE
+                           DISPLAY  'PARAMUNIC EXCEDEU A CAPACIDADE '
+                                    'DA TABELA - MUNICIPIO '
+                                    WS-PARM-COD-MUNIC  ' IGNORADO'
+                       END-IF.
+
+       260-99-LER-PARAMUNIC-FIM.
+           EXIT.
+
        300-00-LER-ENTRA002  SECTION.
 
            READ  ENTRA002  INTO  WS-ARQ-ENTRA002
@@ -95,18 +257,79 @@
        300-99-LER-ENTRA002-FIM.
            EXIT.
 
-       500-00-PROCESSA  SECTION.
+       400-00-LOCALIZA-MUNIC  SECTION.
+
+           MOVE  'N'                     TO  WS-SW-MUNIC-ACHADO.
+           MOVE  ZEROS                   TO  WS-VLR-MINIMO-MUNIC.
+           MOVE  ZEROS                   TO  WS-IDX-PARM.
+
+           PERFORM  410-00-COMPARA-MUNIC
+                   VARYING  WS-IDX-PARM  FROM  1  BY  1
+                   UNTIL    WS-IDX-PARM  >  WS-TAB-PARM-QTDE  OR
+                            WS-SW-MUNIC-ACHADO = 'S'.
+
+       400-99-LOCALIZA-MUNIC-FIM.
+           EXIT.
+
+       410-00-COMPARA-MUNIC  SECTION.
+
+           IF  ARQ01-COD-MUNIC = WS-TAB-PARM-COD-MUNIC (WS-IDX-PARM)
+               MOVE  'S'                 TO  WS-SW-MUNIC-ACHADO
+               MOVE  WS-TAB-PARM-VLR-MINIMO (WS-IDX-PARM)
+                                         TO  WS-VLR-MINIMO-MUNIC
+           END-IF.
+
+       410-99-COMPARA-MUNIC-FIM.
+           EXIT.
 
-           IF  ARQ01-COD-MUNIC = 000100  AND
-               ARQ01-VAL-A-TRIB  >=  10
-               PERFORM  600-00-GRAVA-SAIDA002
+       450-00-VALIDA-ENTRA002  SECTION.
+
+           MOVE  'S'                     TO  WS-SW-REG-VALIDO.
+           MOVE  ZEROS                   TO  WS-COD-MOTIVO-REJ.
+           MOVE  SPACES                  TO  WS-DESC-MOTIVO-REJ.
+
+           MOVE  ARQ01-DAT-NOTA-SERV     TO  WS-VALDT-DATA.
+           PERFORM  8000-VALIDA-DATA.
+
+           IF  WS-VALDT-SW-VALIDA = 'N'
+               MOVE  'N'                 TO  WS-SW-REG-VALIDO
+               MOVE  01                  TO  WS-COD-MOTIVO-REJ
+               MOVE  'DATA DA NOTA DE SERVICO INVALIDA'
+                                         TO  WS-DESC-MOTIVO-REJ
            END-IF.
 
-           IF  ARQ01-COD-MUNIC = 000100  AND
-               ARQ01-VAL-A-TRIB  <  10
-               PERFORM  700-00-GRAVA-SAIDA003
+       450-99-VALIDA-ENTRA002-FIM.
+           EXIT.
+
+       COPY PRVALDT.
+
+       500-00-PROCESSA  SECTION.
+
+           PERFORM  450-00-VALIDA-ENTRA002.
+
+           IF  WS-SW-REG-VALIDO = 'N'
+               PERFORM  770-00-GRAVA-SAIDA005
+           ELSE
+               PERFORM  400-00-LOCALIZA-MUNIC
+
+               IF  WS-SW-MUNIC-ACHADO = 'S'
+                   IF  ARQ01-VAL-A-TRIB  >=  WS-VLR-MINIMO-MUNIC
+                       PERFORM  600-00-GRAVA-SAIDA002
+                   ELSE
+                       PERFORM  700-00-GRAVA-SAIDA003
+                   END-IF
+               ELSE
+                   PERFORM  750-00-GRAVA-SAIDA004
+               END-IF
            END-IF.
 
+           DIVIDE  WS-QT-LIDOS-ENTRA002  BY  WS-CKPT-INTERVALO
+                   GIVING    WS-CKPT-QUOCIENTE
+                   REMAINDER WS-CKPT-RESTO.
+
+           IF  WS-CKPT-RESTO  =  ZEROS
+               PERFORM  760-00-GRAVA-CHECKPOINT
+           END-IF.
 
            PERFORM  300-00-LER-ENTRA002.
 
@@ -134,15 +357,96 @@
        700-99-GRAVA-SAIDA003-FIM.
            EXIT.
 
+       750-00-GRAVA-SAIDA004  SECTION.
+
+           MOVE  ENT02-REGISTRO          TO  SAI04-REGISTRO.
+
+           WRITE SAI04-REGISTRO.
+
+           ADD  1                        TO  WS-QT-GRAVS-SAIDA004.
+
+       750-99-GRAVA-SAIDA004-FIM.
+           EXIT.
+
+       770-00-GRAVA-SAIDA005  SECTION.
+
+           MOVE  ENT02-REGISTRO          TO  SAI05-DETALHE.
+           MOVE  WS-COD-MOTIVO-REJ       TO  SAI05-COD-MOTIVO.
+           MOVE  WS-DESC-MOTIVO-REJ      TO  SAI05-DESC-MOTIVO.
+
+           WRITE SAI05-REGISTRO.
+
+           ADD  1                        TO  WS-QT-GRAVS-SAIDA005.
+
+       770-99-GRAVA-SAIDA005-FIM.
+           EXIT.
+
+       760-00-GRAVA-CHECKPOINT  SECTION.
+
+           OPEN OUTPUT  CHECKPT.
+
+           MOVE  WS-QT-LIDOS-ENTRA002    TO  CKPT-QT-PROCESSADOS.
+           MOVE  ARQ01-COD-CLIENTE       TO  CKPT-ULT-COD-CLIENTE.
+           MOVE  WS-QT-GRAVS-SAIDA002    TO  CKPT-QT-GRAVS-SAIDA002.
+           MOVE  WS-QT-GRAVS-SAIDA003    TO  CKPT-QT-GRAVS-SAIDA003.
+           MOVE  WS-QT-GRAVS-SAIDA004    TO  CKPT-QT-GRAVS-SAIDA004.
+           MOVE  WS-QT-GRAVS-SAIDA005    TO  CKPT-QT-GRAVS-SAIDA005.
+
+           WRITE CKPT-REGISTRO.
+
+           CLOSE  CHECKPT.
+
+       760-99-GRAVA-CHECKPOINT-FIM.
+           EXIT.
+
+       800-00-GRAVA-CTRLLOG  SECTION.
+
+           OPEN EXTEND  CTRLLOG.
+
+           MOVE  'EXERCICIO2'            TO  CTL-NOM-PROGRAMA.
+           ACCEPT  CTL-DAT-EXECUCAO      FROM  DATE YYYYMMDD.
+           ACCEPT  CTL-HOR-EXECUCAO      FROM  TIME.
+           MOVE  'ENTRA002'              TO  CTL-NOM-ARQ-ENTRADA.
+           MOVE  WS-QT-LIDOS-ENTRA002    TO  CTL-QT-LIDOS.
+           ADD   WS-QT-GRAVS-SAIDA002  WS-QT-GRAVS-SAIDA003
+                                     GIVING  CTL-QT-GRAVADOS.
+           MOVE  WS-QT-GRAVS-SAIDA005   TO  CTL-QT-REJEITADOS.
+           MOVE  WS-QT-GRAVS-SAIDA004   TO  CTL-QT-OUTROS.
+
+           WRITE CTL-REGISTRO.
+
+           CLOSE  CTRLLOG.
+
+       800-99-GRAVA-CTRLLOG-FIM.
+           EXIT.
+
        900-00-FINALIZA  SECTION.
 
            DISPLAY  'LENDO ARQUIVOS DE ENTRADA '  WS-QT-LIDOS-ENTRA002
            DISPLAY  'GRAVANDO SAIDA2...... '  WS-QT-GRAVS-SAIDA002
            DISPLAY  'GRAVANDO SAIDA3.......' WS-QT-GRAVS-SAIDA003
+           DISPLAY  'GRAVANDO SAIDA4-MUNICIPIO NAO PARAMETRIZADO '
+                     WS-QT-GRAVS-SAIDA004
+           DISPLAY  'GRAVANDO SAIDA5-REJEITADOS... '
+                     WS-QT-GRAVS-SAIDA005
+           DISPLAY  'PARAMUNIC EXCEDENTE (NAO CARREGADOS)... '
+                     WS-QT-PARAMUNIC-EXCEDENTE
 
            CLOSE  ENTRA002
                   SAIDA002
-                  SAIDA003.
+                  SAIDA003
+                  SAIDA004
+                  SAIDA005.
+
+           PERFORM  800-00-GRAVA-CTRLLOG.
+
+           MOVE  ZEROS                   TO  WS-QT-LIDOS-ENTRA002
+                                              ARQ01-COD-CLIENTE
+                                              WS-QT-GRAVS-SAIDA002
+                                              WS-QT-GRAVS-SAIDA003
+                                              WS-QT-GRAVS-SAIDA004
+                                              WS-QT-GRAVS-SAIDA005.
+           PERFORM  760-00-GRAVA-CHECKPOINT.
 
        900-99-FINALIZA-FIM.
            EXIT.
