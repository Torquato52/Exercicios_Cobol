@@ -0,0 +1,311 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics:
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Exercicio3.
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAIDA001
+           ASSIGN TO 'D:\SAIDA001.TXT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY  IS TAX01-CHAVE.
+
+           SELECT SAIDA002
+           ASSIGN TO 'D:\SAIDA002.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SAIDA003
+           ASSIGN TO 'D:\SAIDA003.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RELISS
+           ASSIGN TO 'D:\RELISS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAIDA001.
+       01  TAX01-REGISTRO.
+           03  TAX01-CHAVE.
+               05  TAX01-COD-MUNIC        PIC 9(06).
+               05  TAX01-COD-SERV         PIC 9(04).
+           03  TAX01-DAT-INI-VIGEN        PIC 9(08).
+           03  TAX01-DESC-MUNIC           PIC X(20).
+           03  TAX01-DESC-SERV            PIC X(20).
+           03  TAX01-VLR-ALIQ             PIC 9(02)V99.
+           03  TAX01-DAT-FIN-VIGEN        PIC 9(08).
+           03  TAX01-USU-MANUT            PIC X(08).
+           03  TAX01-DAT-MANUT            PIC 9(08).
+           03  TAX01-HOR-MANUT            PIC 9(08).
+
+       FD  SAIDA002.
+       01  TAX02-REGISTRO                 PIC X(94).
+
+       FD  SAIDA003.
+       01  TAX03-REGISTRO                 PIC X(94).
+
+       FD  RELISS.
+       01  REL-REGISTRO                   PIC X(106).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ARQ-SAIDA001.
+           03  WS-TAX01-COD-MUNIC         PIC 9(06).
+           03  WS-TAX01-COD-SERV          PIC 9(04).
+           03  WS-TAX01-DAT-INI-VIGEN     PIC 9(08).
+           03  WS-TAX01-DESC-MUNIC        PIC X(20).
+           03  WS-TAX01-DESC-SERV         PIC X(20).
+           03  WS-TAX01-VLR-ALIQ          PIC 9(02)V99.
+           03  WS-TAX01-DAT-FIN-VIGEN     PIC 9(08).
+           03  WS-TAX01-USU-MANUT         PIC X(08).
+           03  WS-TAX01-DAT-MANUT         PIC 9(08).
+           03  WS-TAX01-HOR-MANUT         PIC 9(08).
+
+       01  WS-ARQ-SAIDA00N.
+           03  WS-TAX02-COD-CLIENTE       PIC 9(10).
+           03  WS-TAX02-NOME-CLIENTE      PIC X(30).
+           03  WS-TAX02-COD-MUNIC         PIC 9(06).
+           03  WS-TAX02-DESC-MUNIC        PIC X(20).
+           03  WS-TAX02-VAL-A-TRIB        PIC 9(13)V99.
+           03  WS-TAX02-DAT-NOTA-SERV     PIC 9(08).
+
+       01  WS-REG-RELISS.
+           03  WS-REL-COD-CLIENTE         PIC 9(10).
+           03  WS-REL-NOME-CLIENTE        PIC X(30).
+           03  WS-REL-COD-MUNIC           PIC 9(06).
+           03  WS-REL-DESC-MUNIC          PIC X(20).
+           03  WS-REL-VAL-A-TRIB          PIC 9(13)V99.
+           03  WS-REL-VLR-ALIQ            PIC 9(02)V99.
+           03  WS-REL-COD-SERV-APLIC      PIC 9(04).
+           03  WS-REL-VLR-IMPOSTO         PIC 9(13)V99.
+           03  WS-REL-SW-SEM-ALIQUOTA     PIC X(01).
+           03  WS-REL-SW-AMBIGUO          PIC X(01).
+
+       01  WS-SW-ALIQ-ACHADA              PIC X(01)  VALUE 'N'.
+       01  WS-SW-ALIQ-AMBIGUA             PIC X(01)  VALUE 'N'.
+       01  WS-VLR-ALIQ-APLICADA           PIC 9(02)V99  VALUE ZEROS.
+       01  WS-COD-SERV-APLICADO           PIC 9(04)  VALUE ZEROS.
+       01  WS-QT-ALIQ-MUNIC               PIC 9(04)  VALUE ZEROS.
+       01  WS-FIM-BUSCA-ALIQ              PIC X(01)  VALUE 'N'.
+
+       01  WS-FIM-SAIDA002                PIC X(01)  VALUE 'N'.
+       01  WS-FIM-SAIDA003                PIC X(01)  VALUE 'N'.
+
+       01  WS-QT-CONSULTAS-SAIDA001       PIC 9(10)  VALUE ZEROS.
+       01  WS-QT-LIDOS-SAIDA002           PIC 9(10)  VALUE ZEROS.
+       01  WS-QT-LIDOS-SAIDA003           PIC 9(10)  VALUE ZEROS.
+       01  WS-QT-GRAVS-RELISS             PIC 9(10)  VALUE ZEROS.
+       01  WS-QT-SEM-ALIQUOTA             PIC 9(10)  VALUE ZEROS.
+       01  WS-QT-ALIQUOTA-AMBIGUA         PIC 9(10)  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+       100-00-PRINCIPAL  SECTION.
+
+           PERFORM 200-00-INICIALIZA.
+
+           PERFORM 500-00-PROCESSA-SAIDA002
+                   UNTIL  WS-FIM-SAIDA002 = 'S'.
+
+           PERFORM 600-00-PROCESSA-SAIDA003
+                   UNTIL  WS-FIM-SAIDA003 = 'S'.
+
+           PERFORM 900-00-FINALIZA.
+
+           DISPLAY 'FIM DO PROCESSAMENTO'
+
+           STOP RUN.
+
+       100-99-PRINCIPAL-FIM.
+           EXIT.
+
+       200-00-INICIALIZA  SECTION.
+
+           OPEN INPUT  SAIDA001
+                INPUT  SAIDA002
+                INPUT  SAIDA003
+                OUTPUT RELISS.
+
+           PERFORM  300-00-LER-SAIDA002.
+           PERFORM  310-00-LER-SAIDA003.
+
+       200-99-INICIALIZA-FIM.
+           EXIT.
+
+       300-00-LER-SAIDA002  SECTION.
+
+           READ  SAIDA002  INTO  WS-ARQ-SAIDA00N
+                   AT END
+                       MOVE 'S'          TO  WS-FIM-SAIDA002
+
+                   NOT END
+                       ADD  1            TO  WS-QT-LIDOS-SAIDA002.
+
+       300-99-LER-SAIDA002-FIM.
+           EXIT.
+
+       310-00-LER-SAIDA003  SECTION.
+
+           READ  SAIDA003  INTO  WS-ARQ-SAIDA00N
+                   AT END
+                       MOVE 'S'          TO  WS-FIM-SAIDA003
+
+                   NOT END
+                       ADD  1            TO  WS-QT-LIDOS-SAIDA003.
+
+       310-99-LER-SAIDA003-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * SAIDA001 is indexed by TAX01-CHAVE (municipio+servico), so *
+      * the rate for an invoice's municipio is found with a keyed *
+      * START positioning on the municipio followed by READ NEXT  *
+      * while the municipio still matches, instead of scanning a  *
+      * table top to bottom. A municipio can have more than one   *
+      * active service rate on file; when it does, WS-SW-ALIQ-    *
+      * AMBIGUA is raised instead of silently keeping whichever   *
+      * row the index happened to return first.                  *
+      *-----------------------------------------------------------*
+       400-00-LOCALIZA-ALIQUOTA  SECTION.
+
+           MOVE  'N'                     TO  WS-SW-ALIQ-ACHADA.
+           MOVE  'N'                     TO  WS-SW-ALIQ-AMBIGUA.
+           MOVE  'N'                     TO  WS-FIM-BUSCA-ALIQ.
+           MOVE  ZEROS                   TO  WS-VLR-ALIQ-APLICADA.
+           MOVE  ZEROS                   TO  WS-COD-SERV-APLICADO.
+           MOVE  ZEROS                   TO  WS-QT-ALIQ-MUNIC.
+
+           ADD  1                        TO  WS-QT-CONSULTAS-SAIDA001.
+
+           MOVE  WS-TAX02-COD-MUNIC      TO  TAX01-COD-MUNIC.
+
+           START  SAIDA001  KEY  IS  >=  TAX01-COD-MUNIC
+                   INVALID KEY
+                       MOVE  'S'         TO  WS-FIM-BUSCA-ALIQ
+           END-START.
+
+           PERFORM  410-00-COMPARA-ALIQUOTA
+                   UNTIL  WS-FIM-BUSCA-ALIQ = 'S'.
+
+       400-99-LOCALIZA-ALIQUOTA-FIM.
+           EXIT.
+
+       410-00-COMPARA-ALIQUOTA  SECTION.
+
+           READ  SAIDA001  NEXT  INTO  WS-ARQ-SAIDA001
+                   AT END
+                       MOVE  'S'         TO  WS-FIM-BUSCA-ALIQ
+           END-READ.
+
+           IF  WS-FIM-BUSCA-ALIQ = 'N'
+               IF  WS-TAX01-COD-MUNIC = WS-TAX02-COD-MUNIC
+                   ADD  1                TO  WS-QT-ALIQ-MUNIC
+                   IF  WS-QT-ALIQ-MUNIC = 1
+                       MOVE  'S'         TO  WS-SW-ALIQ-ACHADA
+                       MOVE  WS-TAX01-VLR-ALIQ
+                                         TO  WS-VLR-ALIQ-APLICADA
+                       MOVE  WS-TAX01-COD-SERV
+                                         TO  WS-COD-SERV-APLICADO
+                   ELSE
+                       MOVE  'S'         TO  WS-SW-ALIQ-AMBIGUA
+                   END-IF
+               ELSE
+                   MOVE  'S'             TO  WS-FIM-BUSCA-ALIQ
+               END-IF
+           END-IF.
+
+       410-99-COMPARA-ALIQUOTA-FIM.
+           EXIT.
+
+       500-00-PROCESSA-SAIDA002  SECTION.
+
+           PERFORM  700-00-GRAVA-RELISS.
+
+           PERFORM  300-00-LER-SAIDA002.
+
+       500-99-PROCESSA-SAIDA002-FIM.
+           EXIT.
+
+       600-00-PROCESSA-SAIDA003  SECTION.
+
+           PERFORM  700-00-GRAVA-RELISS.
+
+           PERFORM  310-00-LER-SAIDA003.
+
+       600-99-PROCESSA-SAIDA003-FIM.
+           EXIT.
+
+       700-00-GRAVA-RELISS  SECTION.
+
+           PERFORM  400-00-LOCALIZA-ALIQUOTA.
+
+           MOVE  WS-TAX02-COD-CLIENTE    TO  WS-REL-COD-CLIENTE.
+           MOVE  WS-TAX02-NOME-CLIENTE   TO  WS-REL-NOME-CLIENTE.
+           MOVE  WS-TAX02-COD-MUNIC      TO  WS-REL-COD-MUNIC.
+           MOVE  WS-TAX02-DESC-MUNIC     TO  WS-REL-DESC-MUNIC.
+           MOVE  WS-TAX02-VAL-A-TRIB     TO  WS-REL-VAL-A-TRIB.
+
+           MOVE  WS-SW-ALIQ-AMBIGUA      TO  WS-REL-SW-AMBIGUO.
+           IF  WS-SW-ALIQ-AMBIGUA = 'S'
+               ADD  1                    TO  WS-QT-ALIQUOTA-AMBIGUA
+           END-IF.
+
+           IF  WS-SW-ALIQ-ACHADA = 'S'
+               MOVE  'N'                 TO  WS-REL-SW-SEM-ALIQUOTA
+               MOVE  WS-VLR-ALIQ-APLICADA
+                                         TO  WS-REL-VLR-ALIQ
+               MOVE  WS-COD-SERV-APLICADO
+                                         TO  WS-REL-COD-SERV-APLIC
+               COMPUTE  WS-REL-VLR-IMPOSTO  ROUNDED  =
+                   WS-TAX02-VAL-A-TRIB  *  WS-VLR-ALIQ-APLICADA  /  100
+           ELSE
+               MOVE  'S'                 TO  WS-REL-SW-SEM-ALIQUOTA
+               MOVE  ZEROS               TO  WS-REL-VLR-ALIQ
+               MOVE  ZEROS               TO  WS-REL-COD-SERV-APLIC
+               MOVE  ZEROS               TO  WS-REL-VLR-IMPOSTO
+               ADD  1                    TO  WS-QT-SEM-ALIQUOTA
+           END-IF.
+
+           MOVE  WS-REG-RELISS           TO  REL-REGISTRO.
+
+           WRITE REL-REGISTRO.
+
+           ADD  1                        TO  WS-QT-GRAVS-RELISS.
+
+       700-99-GRAVA-RELISS-FIM.
+           EXIT.
+
+       900-00-FINALIZA  SECTION.
+
+           DISPLAY  'CONSULTAS AO ARQUIVO DE ALIQUOTAS... '
+                     WS-QT-CONSULTAS-SAIDA001
+           DISPLAY  'LENDO ARQUIVO DE NOTAS RETIDAS...... '
+                     WS-QT-LIDOS-SAIDA002
+           DISPLAY  'LENDO ARQUIVO DE NOTAS NAO RETIDAS.. '
+                     WS-QT-LIDOS-SAIDA003
+           DISPLAY  'GRAVANDO RELATORIO DE ISS........... '
+                     WS-QT-GRAVS-RELISS
+           DISPLAY  'NOTAS SEM ALIQUOTA VIGENTE.......... '
+                     WS-QT-SEM-ALIQUOTA
+           DISPLAY  'NOTAS COM ALIQUOTA AMBIGUA (MUNICIPIO '
+                     'COM MAIS DE UM SERVICO ATIVO)....... '
+                     WS-QT-ALIQUOTA-AMBIGUA
+
+           CLOSE  SAIDA001
+                  SAIDA002
+                  SAIDA003
+                  RELISS.
+
+       900-99-FINALIZA-FIM.
+           EXIT.
+       END PROGRAM Exercicio3.
