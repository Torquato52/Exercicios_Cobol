@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Copybook: CTRLLOG
+      * Shared control-log/audit record layout, COPYed into the FD
+      * CTRLLOG of every program that appends to D:\CTRLLOG.TXT, so a
+      * single record layout can read every program's entries. Each
+      * program fills in CTL-NOM-PROGRAMA/CTL-NOM-ARQ-ENTRADA plus the
+      * four counts, and CTL-QT-LIDOS must always equal the other
+      * three counts added together:
+      *   CTL-QT-GRAVADOS    - records written to the program's main
+      *                        output file(s)
+      *   CTL-QT-REJEITADOS  - records that failed validation, or were
+      *                        superseded, and went to a reject file
+      *   CTL-QT-OUTROS      - records that were read and were valid,
+      *                        but fell outside both of the above (not
+      *                        in force for the processing date, did
+      *                        not match a parameter table, etc.)
+      ******************************************************************
+       01  CTL-REGISTRO.
+           03  CTL-NOM-PROGRAMA           PIC X(12).
+           03  CTL-DAT-EXECUCAO           PIC 9(08).
+           03  CTL-HOR-EXECUCAO           PIC 9(08).
+           03  CTL-NOM-ARQ-ENTRADA        PIC X(20).
+           03  CTL-QT-LIDOS               PIC 9(10).
+           03  CTL-QT-GRAVADOS            PIC 9(10).
+           03  CTL-QT-REJEITADOS          PIC 9(10).
+           03  CTL-QT-OUTROS              PIC 9(10).
