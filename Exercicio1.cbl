@@ -15,38 +15,120 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ENTRA001
-           ASSIGN TO 'D:\ENTRA001.TXT'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ASSIGN TO 'D:\ENTRA001.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY  IS ENT01-CHAVE.
 
            SELECT SAIDA001
            ASSIGN TO 'D:\SAIDA001.TXT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY  IS SAI01-CHAVE.
+
+           SELECT SAIDA001-REJ
+           ASSIGN TO 'D:\SAIDA001-REJ.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CTRLLOG
+           ASSIGN TO 'D:\CTRLLOG.TXT'
            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ENTRA001.
-       01  ENT01-REGISTRO                 PIC X(94).
+       01  ENT01-REGISTRO.
+           03  ENT01-CHAVE.
+               05  ENT01-COD-MUNIC        PIC 9(06).
+               05  ENT01-COD-SERV         PIC 9(04).
+               05  ENT01-DAT-INI-VIGEN    PIC 9(08).
+           03  ENT01-DESC-MUNIC           PIC X(20).
+           03  ENT01-DESC-SERV            PIC X(20).
+           03  ENT01-VLR-ALIQ             PIC 9(02)V99.
+           03  ENT01-DAT-FIN-VIGEN        PIC 9(08).
+           03  ENT01-USU-MANUT            PIC X(08).
+           03  ENT01-DAT-MANUT            PIC 9(08).
+           03  ENT01-HOR-MANUT            PIC 9(08).
 
        FD  SAIDA001.
-       01  SAI01-REGISTRO                 PIC X(94).
+       01  SAI01-REGISTRO.
+           03  SAI01-CHAVE.
+               05  SAI01-COD-MUNIC        PIC 9(06).
+               05  SAI01-COD-SERV         PIC 9(04).
+           03  SAI01-DAT-INI-VIGEN        PIC 9(08).
+           03  SAI01-DESC-MUNIC           PIC X(20).
+           03  SAI01-DESC-SERV            PIC X(20).
+           03  SAI01-VLR-ALIQ             PIC 9(02)V99.
+           03  SAI01-DAT-FIN-VIGEN        PIC 9(08).
+           03  SAI01-USU-MANUT            PIC X(08).
+           03  SAI01-DAT-MANUT            PIC 9(08).
+           03  SAI01-HOR-MANUT            PIC 9(08).
+
+       FD  SAIDA001-REJ.
+       01  SAI01REJ-REGISTRO.
+           03  SAI01REJ-DETALHE           PIC X(94).
+           03  SAI01REJ-COD-MOTIVO        PIC 9(02).
+           03  SAI01REJ-DESC-MOTIVO       PIC X(35).
+
+       FD  CTRLLOG.
+       COPY CTRLLOG.
 
        WORKING-STORAGE SECTION.
        01  WS-ARQ-ENTRA001.
-           03  WS-ENT01-COD-MUNIC         PIC 9(06).
+           03  WS-ENT01-CHAVE.
+               05  WS-ENT01-COD-MUNIC     PIC 9(06).
+               05  WS-ENT01-COD-SERV      PIC 9(04).
+               05  WS-ENT01-DAT-INI-VIGEN PIC 9(08).
            03  WS-ENT01-DESC-MUNIC        PIC X(20).
-           03  WS-ENT01-COD-SERV          PIC 9(04).
            03  WS-ENT01-DESC-SERV         PIC X(20).
            03  WS-ENT01-VLR-ALIQ          PIC 9(02)V99.
-           03  WS-ENT01-DAT-INI-VIGEN     PIC 9(08).
            03  WS-ENT01-DAT-FIN-VIGEN     PIC 9(08).
            03  WS-ENT01-USU-MANUT         PIC X(08).
            03  WS-ENT01-DAT-MANUT         PIC 9(08).
            03  WS-ENT01-HOR-MANUT         PIC 9(08).
 
+       01  WS-PEND-ENTRA001.
+           03  WS-PEND-CHAVE.
+               05  WS-PEND-COD-MUNIC      PIC 9(06).
+               05  WS-PEND-COD-SERV       PIC 9(04).
+               05  WS-PEND-DAT-INI-VIGEN  PIC 9(08).
+           03  WS-PEND-DESC-MUNIC         PIC X(20).
+           03  WS-PEND-DESC-SERV          PIC X(20).
+           03  WS-PEND-VLR-ALIQ           PIC 9(02)V99.
+           03  WS-PEND-DAT-FIN-VIGEN      PIC 9(08).
+           03  WS-PEND-USU-MANUT          PIC X(08).
+           03  WS-PEND-DAT-MANUT          PIC 9(08).
+           03  WS-PEND-HOR-MANUT          PIC 9(08).
+
+       01  WS-NOVO-ENTRA001.
+           03  WS-NOVO-CHAVE.
+               05  WS-NOVO-COD-MUNIC      PIC 9(06).
+               05  WS-NOVO-COD-SERV       PIC 9(04).
+               05  WS-NOVO-DAT-INI-VIGEN  PIC 9(08).
+           03  WS-NOVO-DESC-MUNIC         PIC X(20).
+           03  WS-NOVO-DESC-SERV          PIC X(20).
+           03  WS-NOVO-VLR-ALIQ           PIC 9(02)V99.
+           03  WS-NOVO-DAT-FIN-VIGEN      PIC 9(08).
+           03  WS-NOVO-USU-MANUT          PIC X(08).
+           03  WS-NOVO-DAT-MANUT          PIC 9(08).
+           03  WS-NOVO-HOR-MANUT          PIC 9(08).
+
+       01  WS-SW-TEM-PENDENTE             PIC X(01)  VALUE 'N'.
+
        01  WS-FIM-ENTRA001                PIC X(01)  VALUE 'N'.
 
+       01  WS-DATA-PROCESSAMENTO          PIC 9(08)  VALUE ZEROS.
+
+       01  WS-SW-REG-VALIDO                PIC X(01)  VALUE 'S'.
+       01  WS-COD-MOTIVO-REJ               PIC 9(02)  VALUE ZEROS.
+       01  WS-DESC-MOTIVO-REJ              PIC X(35)  VALUE SPACES.
+
        01  WS-QT-LIDOS-ENTRA001           PIC 9(10)  VALUE ZEROS.
        01  WS-QT-GRAVS-SAIDA001           PIC 9(10)  VALUE ZEROS.
+       01  WS-QT-GRAVS-SAIDA001-REJ       PIC 9(10)  VALUE ZEROS.
+       01  WS-QT-FORA-VIGENCIA            PIC 9(10)  VALUE ZEROS.
+
+       COPY WSVALDT.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -69,8 +151,11 @@
 
        200-00-INICIALIZA  SECTION.
 
+           ACCEPT  WS-DATA-PROCESSAMENTO  FROM  DATE YYYYMMDD.
+
            OPEN INPUT  ENTRA001
-                OUTPUT SAIDA001.
+                OUTPUT SAIDA001
+                OUTPUT SAIDA001-REJ.
 
            PERFORM  300-00-LER-ENTRA001.
 
@@ -91,9 +176,12 @@
 
        500-00-PROCESSA  SECTION.
 
-           IF  WS-ENT01-DAT-FIN-VIGEN = 99999999  AND
-               WS-ENT01-VLR-ALIQ  >  0
-               PERFORM  600-00-GRAVA-SAIDA001
+           PERFORM  450-00-VALIDA-ENTRA001.
+
+           IF  WS-SW-REG-VALIDO = 'N'
+               PERFORM  650-00-GRAVA-SAIDA001-REJ
+           ELSE
+               PERFORM  460-00-RESOLVE-SOBREPOSICAO
            END-IF.
 
            PERFORM  300-00-LER-ENTRA001.
@@ -101,9 +189,170 @@
        500-99-PROCESSA-FIM.
            EXIT.
 
+       450-00-VALIDA-ENTRA001  SECTION.
+
+           MOVE  'S'                     TO  WS-SW-REG-VALIDO.
+           MOVE  ZEROS                   TO  WS-COD-MOTIVO-REJ.
+           MOVE  SPACES                  TO  WS-DESC-MOTIVO-REJ.
+
+           IF  WS-ENT01-VLR-ALIQ  NOT >  0
+               MOVE  'N'                 TO  WS-SW-REG-VALIDO
+               MOVE  01                  TO  WS-COD-MOTIVO-REJ
+               MOVE  'ALIQUOTA ZERADA OU NEGATIVA'
+                                         TO  WS-DESC-MOTIVO-REJ
+           ELSE
+               MOVE  WS-ENT01-DAT-INI-VIGEN  TO  WS-VALDT-DATA
+               PERFORM  8000-VALIDA-DATA
+               IF  WS-VALDT-SW-VALIDA = 'N'
+                   MOVE  'N'             TO  WS-SW-REG-VALIDO
+                   MOVE  02              TO  WS-COD-MOTIVO-REJ
+                   MOVE  'DATA DE VIGENCIA INVALIDA'
+                                         TO  WS-DESC-MOTIVO-REJ
+               ELSE
+                   IF  WS-ENT01-DAT-FIN-VIGEN  NOT  =  99999999
+                       MOVE  WS-ENT01-DAT-FIN-VIGEN  TO  WS-VALDT-DATA
+                       PERFORM  8000-VALIDA-DATA
+                   END-IF
+                   IF  WS-VALDT-SW-VALIDA = 'N'
+                       MOVE  'N'         TO  WS-SW-REG-VALIDO
+                       MOVE  02          TO  WS-COD-MOTIVO-REJ
+                       MOVE  'DATA DE VIGENCIA INVALIDA'
+                                         TO  WS-DESC-MOTIVO-REJ
+                   ELSE
+                       IF  WS-ENT01-DAT-FIN-VIGEN  NOT  =  99999999  AND
+                           WS-ENT01-DAT-FIN-VIGEN  <
+                               WS-ENT01-DAT-INI-VIGEN
+                           MOVE  'N'     TO  WS-SW-REG-VALIDO
+                           MOVE  03      TO  WS-COD-MOTIVO-REJ
+                           MOVE  'DATA FINAL ANTERIOR A DATA INICIAL'
+                                         TO  WS-DESC-MOTIVO-REJ
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       450-99-VALIDA-ENTRA001-FIM.
+           EXIT.
+
+       COPY PRVALDT.
+
+      *-----------------------------------------------------------*
+      * Records arrive sorted by municipio+servico+DAT-INI-VIGEN  *
+      * (ENTRA001's record key), so two vigency periods for the   *
+      * same municipio/servico land on consecutive reads. The     *
+      * next few paragraphs hold the current candidate for a      *
+      * municipio/servico in WS-PEND-ENTRA001 and, when a new     *
+      * record for the same pair overlaps it, keep only the one   *
+      * with the most recent DAT-MANUT/HOR-MANUT.                 *
+      *-----------------------------------------------------------*
+       460-00-RESOLVE-SOBREPOSICAO  SECTION.
+
+           IF  WS-SW-TEM-PENDENTE = 'N'
+               MOVE  WS-ARQ-ENTRA001     TO  WS-PEND-ENTRA001
+               MOVE  'S'                 TO  WS-SW-TEM-PENDENTE
+           ELSE
+               IF  WS-ENT01-COD-MUNIC = WS-PEND-COD-MUNIC  AND
+                   WS-ENT01-COD-SERV  = WS-PEND-COD-SERV   AND
+                   (WS-PEND-DAT-FIN-VIGEN  =  99999999       OR
+                    WS-ENT01-DAT-INI-VIGEN <= WS-PEND-DAT-FIN-VIGEN)
+                   PERFORM  465-00-ESCOLHE-MAIS-RECENTE
+               ELSE
+                   MOVE  WS-ARQ-ENTRA001  TO  WS-NOVO-ENTRA001
+                   PERFORM  470-00-EMITE-PENDENTE
+                   MOVE  WS-NOVO-ENTRA001  TO  WS-PEND-ENTRA001
+                   MOVE  'S'              TO  WS-SW-TEM-PENDENTE
+               END-IF
+           END-IF.
+
+       460-99-RESOLVE-SOBREPOSICAO-FIM.
+           EXIT.
+
+       465-00-ESCOLHE-MAIS-RECENTE  SECTION.
+
+      *    A losing record only belongs on SAIDA001-REJ when it was
+      *    actually in force today - if it had already expired, or
+      *    had not started yet, it was never headed for SAIDA001
+      *    this run and there is no real conflict to report.
+           IF  WS-ENT01-DAT-MANUT  >  WS-PEND-DAT-MANUT  OR
+              (WS-ENT01-DAT-MANUT  =  WS-PEND-DAT-MANUT  AND
+               WS-ENT01-HOR-MANUT  >  WS-PEND-HOR-MANUT)
+               IF  WS-PEND-DAT-INI-VIGEN  <=  WS-DATA-PROCESSAMENTO  AND
+                   (WS-PEND-DAT-FIN-VIGEN  =   99999999              OR
+                    WS-PEND-DAT-FIN-VIGEN  >=  WS-DATA-PROCESSAMENTO)
+                   PERFORM  480-00-REJEITA-PENDENTE
+               ELSE
+                   ADD  1                  TO  WS-QT-FORA-VIGENCIA
+               END-IF
+               MOVE  WS-ARQ-ENTRA001      TO  WS-PEND-ENTRA001
+           ELSE
+               IF  WS-ENT01-DAT-INI-VIGEN <= WS-DATA-PROCESSAMENTO  AND
+                   (WS-ENT01-DAT-FIN-VIGEN  =  99999999               OR
+                    WS-ENT01-DAT-FIN-VIGEN  >=  WS-DATA-PROCESSAMENTO)
+                   PERFORM  485-00-REJEITA-ATUAL
+               ELSE
+                   ADD  1                  TO  WS-QT-FORA-VIGENCIA
+               END-IF
+           END-IF.
+
+       465-99-ESCOLHE-MAIS-RECENTE-FIM.
+           EXIT.
+
+       470-00-EMITE-PENDENTE  SECTION.
+
+           IF  WS-PEND-DAT-INI-VIGEN  <=  WS-DATA-PROCESSAMENTO  AND
+               (WS-PEND-DAT-FIN-VIGEN  =   99999999               OR
+                WS-PEND-DAT-FIN-VIGEN  >=  WS-DATA-PROCESSAMENTO)
+               MOVE  WS-PEND-ENTRA001    TO  WS-ARQ-ENTRA001
+               PERFORM  600-00-GRAVA-SAIDA001
+           ELSE
+               ADD  1                    TO  WS-QT-FORA-VIGENCIA
+           END-IF.
+
+           MOVE  'N'                     TO  WS-SW-TEM-PENDENTE.
+
+       470-99-EMITE-PENDENTE-FIM.
+           EXIT.
+
+       480-00-REJEITA-PENDENTE  SECTION.
+
+           MOVE  WS-PEND-ENTRA001        TO  SAI01REJ-DETALHE.
+           MOVE  04                      TO  SAI01REJ-COD-MOTIVO.
+           MOVE  'VIGENCIA SOBREPOSTA - SUBSTITUIDO'
+                                         TO  SAI01REJ-DESC-MOTIVO.
+
+           WRITE SAI01REJ-REGISTRO.
+
+           ADD  1                        TO  WS-QT-GRAVS-SAIDA001-REJ.
+
+       480-99-REJEITA-PENDENTE-FIM.
+           EXIT.
+
+       485-00-REJEITA-ATUAL  SECTION.
+
+           MOVE  WS-ARQ-ENTRA001         TO  SAI01REJ-DETALHE.
+           MOVE  04                      TO  SAI01REJ-COD-MOTIVO.
+           MOVE  'VIGENCIA SOBREPOSTA - SUBSTITUIDO'
+                                         TO  SAI01REJ-DESC-MOTIVO.
+
+           WRITE SAI01REJ-REGISTRO.
+
+           ADD  1                        TO  WS-QT-GRAVS-SAIDA001-REJ.
+
+       485-99-REJEITA-ATUAL-FIM.
+           EXIT.
+
+       495-00-FLUSH-PENDENTE  SECTION.
+
+           IF  WS-SW-TEM-PENDENTE = 'S'
+               PERFORM  470-00-EMITE-PENDENTE
+           END-IF.
+
+       495-99-FLUSH-PENDENTE-FIM.
+           EXIT.
+
        600-00-GRAVA-SAIDA001  SECTION.
 
-           MOVE  ENT01-REGISTRO          TO  SAI01-REGISTRO.
+           MOVE  WS-ARQ-ENTRA001         TO  SAI01-REGISTRO.
 
            WRITE SAI01-REGISTRO.
 
@@ -112,13 +361,56 @@
        600-99-GRAVA-SAIDA001-FIM.
            EXIT.
 
+       650-00-GRAVA-SAIDA001-REJ  SECTION.
+
+           MOVE  WS-ARQ-ENTRA001         TO  SAI01REJ-DETALHE.
+           MOVE  WS-COD-MOTIVO-REJ       TO  SAI01REJ-COD-MOTIVO.
+           MOVE  WS-DESC-MOTIVO-REJ      TO  SAI01REJ-DESC-MOTIVO.
+
+           WRITE SAI01REJ-REGISTRO.
+
+           ADD  1                        TO  WS-QT-GRAVS-SAIDA001-REJ.
+
+       650-99-GRAVA-SAIDA001-REJ-FIM.
+           EXIT.
+
+       800-00-GRAVA-CTRLLOG  SECTION.
+
+           OPEN EXTEND  CTRLLOG.
+
+           MOVE  'EXERCICIO1'            TO  CTL-NOM-PROGRAMA.
+           ACCEPT  CTL-DAT-EXECUCAO      FROM  DATE YYYYMMDD.
+           ACCEPT  CTL-HOR-EXECUCAO      FROM  TIME.
+           MOVE  'ENTRA001'              TO  CTL-NOM-ARQ-ENTRADA.
+           MOVE  WS-QT-LIDOS-ENTRA001    TO  CTL-QT-LIDOS.
+           MOVE  WS-QT-GRAVS-SAIDA001    TO  CTL-QT-GRAVADOS.
+           MOVE  WS-QT-GRAVS-SAIDA001-REJ
+                                         TO  CTL-QT-REJEITADOS.
+           MOVE  WS-QT-FORA-VIGENCIA     TO  CTL-QT-OUTROS.
+
+           WRITE CTL-REGISTRO.
+
+           CLOSE  CTRLLOG.
+
+       800-99-GRAVA-CTRLLOG-FIM.
+           EXIT.
+
        900-00-FINALIZA  SECTION.
 
+           PERFORM  495-00-FLUSH-PENDENTE.
+
            DISPLAY  'LENDO ARQUIVOS DE ENTRADA '  WS-QT-LIDOS-ENTRA001
            DISPLAY  'GRAVANDO SAIDA...... '  WS-QT-GRAVS-SAIDA001
+           DISPLAY  'GRAVANDO SAIDA001-REJEITADOS... '
+                     WS-QT-GRAVS-SAIDA001-REJ
+           DISPLAY  'FORA DE VIGENCIA NA DATA BASE... '
+                     WS-QT-FORA-VIGENCIA
 
            CLOSE  ENTRA001
-                  SAIDA001.
+                  SAIDA001
+                  SAIDA001-REJ.
+
+           PERFORM  800-00-GRAVA-CTRLLOG.
 
        900-99-FINALIZA-FIM.
            EXIT.
